@@ -5,12 +5,60 @@
 
        FILE-CONTROL.
        SELECT OPTIONAL MOVIMIENTOS-ARCHIVO
-       ASSIGN TO "C:\Users\Augusto\Desktop\movimientos.dat"
+       ASSIGN TO DYNAMIC WS-ARCHIVO-ENTRADA
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *REQUEST 008: ARCHIVO DE TRABAJO DEL SORT Y ARCHIVO YA ORDENADO
+       SELECT WORK-SORT
+       ASSIGN TO DYNAMIC WS-ARCHIVO-WORKSORT.
+
+       SELECT OPTIONAL ARCHIVO-ORDENADO
+       ASSIGN TO DYNAMIC WS-ARCHIVO-ORDENADO
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL REPORTE-ARCHIVO
+       ASSIGN TO DYNAMIC WS-ARCHIVO-SALIDA
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL EXCEPCIONES-ARCHIVO
+       ASSIGN TO DYNAMIC WS-ARCHIVO-EXCEPCIONES
        ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+      *ARCHIVO CRUDO, TAL COMO LO ENTREGA EL SISTEMA DE ORIGEN
        FD MOVIMIENTOS-ARCHIVO.
+       01 ENTRADA-REGISTRO.
+           05 EN-CLIENTE PIC X(11).
+           05 EN-T-CTA PIC X(10).
+           05 EN-SUCURSAL PIC X(8).
+           05 EN-CUENTA PIC X(16).
+           05 EN-DIGITO PIC X(5).
+           05 EN-FECHA PIC X(13).
+           05 EN-OPERACION PIC X(9).
+           05 EN-IMPORTE PIC X(15).
+           05 EN-CANAL PIC X(2).
+
+      *ARCHIVO DE TRABAJO DEL SORT, ORDENADO POR CUENTA Y FECHA (REQUEST 008)
+       SD WORK-SORT.
+       01 WORK-REGISTRO.
+           05 WK-CLIENTE PIC X(11).
+           05 WK-T-CTA PIC X(10).
+           05 WK-SUCURSAL PIC X(8).
+           05 WK-CUENTA PIC X(16).
+           05 WK-DIGITO PIC X(5).
+           05 WK-FECHA PIC X(13).
+           05 WK-OPERACION PIC X(9).
+           05 WK-IMPORTE PIC X(15).
+           05 WK-CANAL PIC X(2).
+      *CLAVE DE FECHA EN FORMATO AAAAMMDD PARA QUE EL SORT ORDENE
+      *CRONOLOGICAMENTE (FECHA ES DD/MM/AAAA Y NO ES COMPARABLE COMO
+      *TEXTO). SOLO GUIA EL SORT, GRABAR-REGISTROS-SORT NO LA COPIA
+      *A ARCHIVO-ORDENADO.
+           05 WK-FECHA-ORD PIC X(8).
+
+      *ARCHIVO YA ORDENADO, ES EL QUE REALMENTE LEE EL PROGRAMA
+       FD ARCHIVO-ORDENADO.
        01 MOVIMIENTOS-REGISTRO.
            05 CLIENTE PIC X(11).
            05 T-CTA PIC X(10).
@@ -22,14 +70,25 @@
            05 IMPORTE PIC X(15).
            05 CANAL PIC X(2).
 
+      *LISTADO IMPRESO/EXPORTABLE (REQUEST 003)
+       FD REPORTE-ARCHIVO.
+       01 REPORTE-REGISTRO PIC X(132).
+
+      *LISTADO DE REGISTROS RECHAZADOS POR LA VALIDACION (REQUEST 006)
+       FD EXCEPCIONES-ARCHIVO.
+       01 EXCEPCION-REGISTRO PIC X(132).
+
        WORKING-STORAGE SECTION.
 
       *MARGEN SUPERIOR DEL ENCABEZADO
 
         01 LINEA1.
-           05 FECHA1 PIC x(38) VALUE "Fecha:".
-           05 ESPACIO PIC X(38) VALUE "-".
-           05 HOJA PIC X(30) VALUE 'Hoja nro 9'.
+           05 FECHA1 PIC X(8) VALUE "Fecha: ".
+           05 LINEA1-FECHA PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE SPACES.
+           05 HOJA PIC X(9) VALUE "Hoja nro ".
+           05 LINEA1-PAGINA PIC ZZZ9.
+           05 FILLER PIC X(49) VALUE SPACES.
 
         01 LINEA3.
            05 SUBLINEA3-1 PIC X(20) VALUE "-".
@@ -42,6 +101,7 @@
            05 FECHA3 PIC X(12) VALUE 'Fecha'.
            05 CODIGO2 PIC X(24) VALUE 'Codigo de operacion'.
            05 IMPORTE2 PIC X(20) VALUE 'Importe'.
+           05 CANAL3 PIC X(10) VALUE 'Canal'.
 
 
        01  PRESENTACION.
@@ -52,86 +112,425 @@
            05 MUESTRA-FECHA PIC X(18).
            05 MUESTRA-OPERACION PIC X(18).
            05 MUESTRA-IMPORTE PIC X(15).
+           05 MUESTRA-CANAL PIC X(5).
+
+      *LINEA DE SUBTOTAL POR CUENTA Y DE TOTAL GENERAL (REQUEST 004)
+       01  LINEA-SUBTOTAL.
+           05 SUBTOTAL-TEXTO PIC X(20) VALUE "Subtotal cuenta ".
+           05 SUBTOTAL-CUENTA-ED PIC X(16).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 SUBTOTAL-IMPORTE-ED PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       01  LINEA-TOTAL-GENERAL.
+           05 TOTAL-TEXTO PIC X(20) VALUE "TOTAL GENERAL".
+           05 FILLER PIC X(20) VALUE SPACES.
+           05 TOTAL-IMPORTE-ED PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+      *LINEA DE UN REGISTRO RECHAZADO POR LA VALIDACION (REQUEST 006)
+       01  LINEA-EXCEPCION.
+           05 EXC-CLIENTE PIC X(11).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 EXC-CUENTA PIC X(16).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 EXC-FECHA PIC X(13).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 EXC-IMPORTE PIC X(15).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 EXC-DIGITO PIC X(5).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 EXC-MOTIVO PIC X(30).
 
            01  FIN-DEL-ARCHIVO PIC X.
            01  MAXIMO-REGISTROS PIC 99.
            01  GUARDA-ENTER PIC X.
 
+      *FECHA DE CORRIDA Y NUMERO DE PAGINA DEL ENCABEZADO (REQUEST 000)
+           01  WS-PAGINA-NRO PIC 9(4) VALUE ZERO.
+           01  WS-FECHA-CORRIDA-AAAAMMDD.
+               05 WS-FC-ANIO PIC 9(4).
+               05 WS-FC-MES PIC 9(2).
+               05 WS-FC-DIA PIC 9(2).
+
+      *CANAL POR EL QUE SE QUIERE FILTRAR EL LISTADO (REQUEST 001)
+           01  WS-CANAL-FILTRO PIC X(2) VALUE SPACES.
+           01  WS-SIGUE-FILTRANDO PIC X VALUE "N".
+
+      *NOMBRE DEL ARCHIVO DE ENTRADA, RECIBIDO EN TIEMPO DE EJECUCION
+      *(REQUEST 002)
+           01  WS-ARCHIVO-ENTRADA PIC X(250) VALUE SPACES.
+           01  WS-ARCHIVO-ORDENADO PIC X(250) VALUE "movimientos.ord".
+
+      *NOMBRE DEL LISTADO DE SALIDA Y BUFFER DE UNA LINEA IMPRESA
+      *(REQUEST 003)
+           01  WS-ARCHIVO-SALIDA PIC X(250) VALUE SPACES.
+           01  WS-LINEA-SALIDA PIC X(132) VALUE SPACES.
+
+      *ACUMULADORES DE IMPORTE POR CUENTA Y GENERALES (REQUEST 004)
+           01  WS-IMPORTE-NUM PIC S9(11)V99 VALUE ZERO.
+           01  WS-SUBTOTAL-CUENTA PIC S9(11)V99 VALUE ZERO.
+           01  WS-TOTAL-GENERAL PIC S9(11)V99 VALUE ZERO.
+           01  WS-CUENTA-ANTERIOR PIC X(16) VALUE SPACES.
+
+      *CLIENTE ANTERIOR, PARA EL QUIEBRE DE CONTROL DEL ENCABEZADO (REQUEST 009)
+           01  WS-CLIENTE-ANTERIOR PIC X(11) VALUE SPACES.
+
+      *RANGO DE FECHAS A LISTAR, EN EL MISMO FORMATO QUE FECHA (REQUEST 005)
+           01  WS-FECHA-DESDE PIC X(13) VALUE SPACES.
+           01  WS-FECHA-HASTA PIC X(13) VALUE SPACES.
+
+      *CONVERSION DE FECHA DD/MM/AAAA A AAAAMMDD PARA COMPARAR
+      *CRONOLOGICAMENTE (REQUEST 005, REQUEST 008)
+           01  WS-FECHA-CONV-ENTRADA PIC X(13) VALUE SPACES.
+           01  WS-FECHA-CONV-SALIDA PIC X(8) VALUE SPACES.
+           01  WS-FECHA-DESDE-ORD PIC X(8) VALUE SPACES.
+           01  WS-FECHA-HASTA-ORD PIC X(8) VALUE SPACES.
+           01  WS-FECHA-REGISTRO-ORD PIC X(8) VALUE SPACES.
+
+      *FIN DE ARCHIVO AL PREPARAR Y AL GRABAR LOS REGISTROS DEL SORT
+      *(REQUEST 008)
+           01  WS-FIN-ENTRADA PIC X VALUE "N".
+           01  WS-FIN-SALIDA-SORT PIC X VALUE "N".
+
+      *NOMBRE DEL ARCHIVO DE TRABAJO DEL SORT, RECIBIDO EN TIEMPO DE
+      *EJECUCION AL IGUAL QUE LOS DEMAS ARCHIVOS (REQUEST 002, REQUEST 008)
+           01  WS-ARCHIVO-WORKSORT PIC X(250) VALUE SPACES.
+
+      *NOMBRE DEL LISTADO DE EXCEPCIONES Y BANDERA DE VALIDEZ (REQUEST 006)
+           01  WS-ARCHIVO-EXCEPCIONES PIC X(250) VALUE SPACES.
+           01  WS-REGISTRO-VALIDO PIC X VALUE "S".
+
+      *MODO BATCH: "S" EVITA EL ACCEPT Y PAGINA DIRECTO AL ARCHIVO (REQUEST 007)
+           01  WS-MODO-BATCH PIC X VALUE "N".
+
       ******************************************************************
            PROCEDURE DIVISION.
 
            EMPIEZA-PROGRAMA.
+           ACCEPT WS-FECHA-CORRIDA-AAAAMMDD FROM DATE YYYYMMDD.
+           STRING WS-FC-DIA "/" WS-FC-MES "/" WS-FC-ANIO
+               DELIMITED BY SIZE INTO LINEA1-FECHA.
+      *REQUEST 007: MODO BATCH, SIN ACCEPT INTERACTIVOS
+           ACCEPT WS-MODO-BATCH FROM ENVIRONMENT "MOVIMIENTOS_BATCH".
+           IF WS-MODO-BATCH NOT = "S"
+               MOVE "N" TO WS-MODO-BATCH
+           END-IF.
+      *REQUEST 002: NOMBRE DEL ARCHIVO POR VARIABLE DE ENTORNO O POR TECLADO
+           ACCEPT WS-ARCHIVO-ENTRADA
+               FROM ENVIRONMENT "ARCHIVO_MOVIMIENTOS".
+           IF WS-ARCHIVO-ENTRADA = SPACES AND WS-MODO-BATCH NOT = "S"
+               DISPLAY "Ingrese la ruta del archivo de movimientos:"
+               ACCEPT WS-ARCHIVO-ENTRADA
+           END-IF.
+      *REQUEST 002/007: SIN NOMBRE DE ARCHIVO (NI POR VARIABLE DE ENTORNO
+      *NI POR TECLADO) NO HAY SORT QUE HACER; SE EVITA EL ABEND DEL OPEN
+      *CON UN NOMBRE DE ARCHIVO VACIO Y SE CORTA LA CORRIDA PROLIJAMENTE
+           IF WS-ARCHIVO-ENTRADA = SPACES
+               DISPLAY
+                   "No se indico el archivo de movimientos de entrada."
+               STOP RUN
+           END-IF.
+           ACCEPT WS-ARCHIVO-SALIDA FROM ENVIRONMENT "ARCHIVO_REPORTE".
+           IF WS-ARCHIVO-SALIDA = SPACES
+               MOVE "movimientos.lst" TO WS-ARCHIVO-SALIDA
+           END-IF.
+           ACCEPT WS-ARCHIVO-EXCEPCIONES
+               FROM ENVIRONMENT "ARCHIVO_EXCEPCIONES".
+           IF WS-ARCHIVO-EXCEPCIONES = SPACES
+               MOVE "movimientos.exc" TO WS-ARCHIVO-EXCEPCIONES
+           END-IF.
+           ACCEPT WS-ARCHIVO-ORDENADO
+               FROM ENVIRONMENT "ARCHIVO_ORDENADO".
+           IF WS-ARCHIVO-ORDENADO = SPACES
+               MOVE "movimientos.ord" TO WS-ARCHIVO-ORDENADO
+           END-IF.
+      *REQUEST 002/008: IGUAL QUE LOS DEMAS ARCHIVOS, PARA QUE DOS
+      *CORRIDAS EN EL MISMO DIRECTORIO NO COMPARTAN EL MISMO ARCHIVO
+      *DE TRABAJO DEL SORT
+           ACCEPT WS-ARCHIVO-WORKSORT
+               FROM ENVIRONMENT "ARCHIVO_WORKSORT".
+           IF WS-ARCHIVO-WORKSORT = SPACES
+               MOVE "WORKSORT" TO WS-ARCHIVO-WORKSORT
+           END-IF.
+           ACCEPT WS-CANAL-FILTRO FROM ENVIRONMENT "CANAL_FILTRO".
+           ACCEPT WS-FECHA-DESDE FROM ENVIRONMENT "FECHA_DESDE".
+           ACCEPT WS-FECHA-HASTA FROM ENVIRONMENT "FECHA_HASTA".
+           IF WS-MODO-BATCH NOT = "S"
+               DISPLAY "Canal a filtrar (vacio = todos):"
+               ACCEPT WS-CANAL-FILTRO
+      *REQUEST 005: RANGO DE FECHAS A LISTAR
+               DISPLAY "Fecha desde, formato del archivo (vacio=todo):"
+               ACCEPT WS-FECHA-DESDE
+               DISPLAY "Fecha hasta, formato del archivo (vacio=todo):"
+               ACCEPT WS-FECHA-HASTA
+           END-IF.
+      *REQUEST 005: SE CONVIERTEN LOS LIMITES A AAAAMMDD UNA SOLA VEZ
+           MOVE WS-FECHA-DESDE TO WS-FECHA-CONV-ENTRADA.
+           PERFORM CONVERTIR-FECHA-AAAAMMDD.
+           MOVE WS-FECHA-CONV-SALIDA TO WS-FECHA-DESDE-ORD.
+           MOVE WS-FECHA-HASTA TO WS-FECHA-CONV-ENTRADA.
+           PERFORM CONVERTIR-FECHA-AAAAMMDD.
+           MOVE WS-FECHA-CONV-SALIDA TO WS-FECHA-HASTA-ORD.
            PERFORM APERTURA-ARCHIVO.
            MOVE ZEROES TO MAXIMO-REGISTROS.
            MOVE "1" TO FIN-DEL-ARCHIVO.
            PERFORM LEE-SIGUIENTE-REGISTRO.
-      *    PRIMER ENCABEZADO
-           DISPLAY LINEA1.
-           DISPLAY LINEA3.
-           DISPLAY "CODIGO DE CLIENTE:" CLIENTE.
-           DISPLAY "TIPO DE CUENTA:" T-CTA.
-           DISPLAY " "
-           DISPLAY LINEA4.
-
-           PERFORM MUESTRA-REGISTROS
-
-           UNTIL FIN-DEL-ARCHIVO = "0".
+      *REQUEST 007/003: SI EL ARCHIVO NO TIENE REGISTROS (VACIO O
+      *INEXISTENTE) NO SE ARMA ENCABEZADO CON EL BUFFER SIN LEER,
+      *SE VA DIRECTO A UN CIERRE LIMPIO
+           IF FIN-DEL-ARCHIVO NOT = "0"
+               MOVE CUENTA TO WS-CUENTA-ANTERIOR
+               MOVE CLIENTE TO WS-CLIENTE-ANTERIOR
+      *        PRIMER ENCABEZADO
+               PERFORM MOSTRAR_ENCABEZADO
+               PERFORM MUESTRA-REGISTROS
+                   UNTIL FIN-DEL-ARCHIVO = "0"
+           END-IF.
            PERFORM CIERRE-ARCHIVO.
            PROGRAM-DONE.
            STOP RUN.
 
       ******************************************************************
            APERTURA-ARCHIVO.
+      *REQUEST 008: SE ORDENA POR CUENTA Y FECHA (AAAAMMDD) ANTES DE LISTAR
+           SORT WORK-SORT ON ASCENDING KEY WK-CUENTA WK-FECHA-ORD
+               INPUT PROCEDURE IS PREPARAR-REGISTROS-SORT
+               OUTPUT PROCEDURE IS GRABAR-REGISTROS-SORT.
+           OPEN INPUT ARCHIVO-ORDENADO.
+           OPEN OUTPUT REPORTE-ARCHIVO.
+           OPEN OUTPUT EXCEPCIONES-ARCHIVO.
+
+      ******************************************************************
+      *REQUEST 008: ARMA WK-FECHA-ORD (AAAAMMDD) A PARTIR DE LA FECHA
+      *DD/MM/AAAA DEL ARCHIVO DE ORIGEN, PARA QUE EL SORT ORDENE POR
+      *FECHA CRONOLOGICAMENTE Y NO COMO TEXTO
+           PREPARAR-REGISTROS-SORT.
            OPEN INPUT MOVIMIENTOS-ARCHIVO.
+           MOVE "N" TO WS-FIN-ENTRADA.
+           PERFORM UNTIL WS-FIN-ENTRADA = "S"
+               READ MOVIMIENTOS-ARCHIVO
+                   AT END
+                       MOVE "S" TO WS-FIN-ENTRADA
+                   NOT AT END
+                       MOVE EN-CLIENTE TO WK-CLIENTE
+                       MOVE EN-T-CTA TO WK-T-CTA
+                       MOVE EN-SUCURSAL TO WK-SUCURSAL
+                       MOVE EN-CUENTA TO WK-CUENTA
+                       MOVE EN-DIGITO TO WK-DIGITO
+                       MOVE EN-FECHA TO WK-FECHA
+                       MOVE EN-OPERACION TO WK-OPERACION
+                       MOVE EN-IMPORTE TO WK-IMPORTE
+                       MOVE EN-CANAL TO WK-CANAL
+                       MOVE EN-FECHA TO WS-FECHA-CONV-ENTRADA
+                       PERFORM CONVERTIR-FECHA-AAAAMMDD
+                       MOVE WS-FECHA-CONV-SALIDA TO WK-FECHA-ORD
+                       RELEASE WORK-REGISTRO
+               END-READ
+           END-PERFORM.
+           CLOSE MOVIMIENTOS-ARCHIVO.
+
+      ******************************************************************
+      *REQUEST 008: GRABA CADA REGISTRO YA ORDENADO EN ARCHIVO-ORDENADO,
+      *CAMPO A CAMPO. WK-FECHA-ORD NO SE COPIA: ES SOLO LA CLAVE DEL
+      *SORT, ARCHIVO-ORDENADO CONSERVA LA FECHA ORIGINAL EN FECHA
+           GRABAR-REGISTROS-SORT.
+           OPEN OUTPUT ARCHIVO-ORDENADO.
+           MOVE "N" TO WS-FIN-SALIDA-SORT.
+           PERFORM UNTIL WS-FIN-SALIDA-SORT = "S"
+               RETURN WORK-SORT
+                   AT END
+                       MOVE "S" TO WS-FIN-SALIDA-SORT
+                   NOT AT END
+                       MOVE WK-CLIENTE TO CLIENTE
+                       MOVE WK-T-CTA TO T-CTA
+                       MOVE WK-SUCURSAL TO SUCURSAL
+                       MOVE WK-CUENTA TO CUENTA
+                       MOVE WK-DIGITO TO DIGITO
+                       MOVE WK-FECHA TO FECHA
+                       MOVE WK-OPERACION TO OPERACION
+                       MOVE WK-IMPORTE TO IMPORTE
+                       MOVE WK-CANAL TO CANAL
+                       WRITE MOVIMIENTOS-REGISTRO
+               END-RETURN
+           END-PERFORM.
+           CLOSE ARCHIVO-ORDENADO.
+
+      ******************************************************************
+      *REQUEST 005/008: CONVIERTE UNA FECHA DD/MM/AAAA (WS-FECHA-CONV-
+      *ENTRADA) A AAAAMMDD (WS-FECHA-CONV-SALIDA), COMPARABLE COMO TEXTO.
+      *VACIO QUEDA VACIO, PARA QUE SIGA SIGNIFICANDO "SIN FILTRO"
+           CONVERTIR-FECHA-AAAAMMDD.
+           MOVE SPACES TO WS-FECHA-CONV-SALIDA.
+           IF WS-FECHA-CONV-ENTRADA NOT = SPACES
+               MOVE WS-FECHA-CONV-ENTRADA(7:4)
+                   TO WS-FECHA-CONV-SALIDA(1:4)
+               MOVE WS-FECHA-CONV-ENTRADA(4:2)
+                   TO WS-FECHA-CONV-SALIDA(5:2)
+               MOVE WS-FECHA-CONV-ENTRADA(1:2)
+                   TO WS-FECHA-CONV-SALIDA(7:2)
+           END-IF.
 
       ******************************************************************
            CIERRE-ARCHIVO.
-           CLOSE MOVIMIENTOS-ARCHIVO.
+      *REQUEST 007/003: SIN REGISTROS LEIDOS NO HAY CUENTA QUE SUBTOTALIZAR
+           IF WS-CUENTA-ANTERIOR NOT = SPACES
+               PERFORM MOSTRAR-SUBTOTAL-CUENTA
+           END-IF.
+           PERFORM MOSTRAR-TOTAL-GENERAL.
+           CLOSE ARCHIVO-ORDENADO.
+           CLOSE REPORTE-ARCHIVO.
+           CLOSE EXCEPCIONES-ARCHIVO.
       ******************************************************************
 
 
            MOSTRAR_ENCABEZADO.
-              DISPLAY LINEA1.
-              DISPLAY LINEA3.
-              DISPLAY "CODIGO DE CLIENTE:" CLIENTE.
-              DISPLAY "TIPO DE CUENTA:" T-CTA.
-              DISPLAY " "
-              DISPLAY LINEA4.
+              ADD 1 TO WS-PAGINA-NRO.
+              MOVE WS-PAGINA-NRO TO LINEA1-PAGINA.
+              MOVE LINEA1 TO WS-LINEA-SALIDA.
+              PERFORM IMPRIMIR-LINEA.
+              MOVE LINEA3 TO WS-LINEA-SALIDA.
+              PERFORM IMPRIMIR-LINEA.
+              MOVE SPACES TO WS-LINEA-SALIDA.
+              STRING "CODIGO DE CLIENTE:" DELIMITED BY SIZE
+                  CLIENTE DELIMITED BY SIZE INTO WS-LINEA-SALIDA.
+              PERFORM IMPRIMIR-LINEA.
+              MOVE SPACES TO WS-LINEA-SALIDA.
+              STRING "TIPO DE CUENTA:" DELIMITED BY SIZE
+                  T-CTA DELIMITED BY SIZE INTO WS-LINEA-SALIDA.
+              PERFORM IMPRIMIR-LINEA.
+              MOVE SPACES TO WS-LINEA-SALIDA.
+              PERFORM IMPRIMIR-LINEA.
+              MOVE LINEA4 TO WS-LINEA-SALIDA.
+              PERFORM IMPRIMIR-LINEA.
 
       *******************************************************************
            MUESTRA-REGISTROS.
 
-               IF MAXIMO-REGISTROS = 7
-      *MOSTRAMOS EL ENCABEZADO EN TODOS LOS CLIENTES COMO INDICA LA PR�CTICA
+               IF CUENTA NOT = WS-CUENTA-ANTERIOR
+      *REQUEST 004: SUBTOTAL AL CAMBIAR DE CUENTA
+                   PERFORM MOSTRAR-SUBTOTAL-CUENTA
+               END-IF.
+
+               IF CLIENTE NOT = WS-CLIENTE-ANTERIOR
+                       OR CUENTA NOT = WS-CUENTA-ANTERIOR
+      *REQUEST 009: QUIEBRE DE CONTROL POR CLIENTE/CUENTA, NO SOLO POR CONTADOR
                    PERFORM MOSTRAR_ENCABEZADO
-                   MOVE 0 TO MAXIMO-REGISTROS.
+                   MOVE 0 TO MAXIMO-REGISTROS
+               ELSE
+                   IF MAXIMO-REGISTROS = 7
+      *MOSTRAMOS EL ENCABEZADO EN TODOS LOS CLIENTES COMO INDICA LA PR�CTICA
+                       PERFORM MOSTRAR_ENCABEZADO
+      *REQUEST 007: EN BATCH NO SE ESPERA ENTER, SOLO SE PAGINA
+                       IF WS-MODO-BATCH NOT = "S"
+                           PERFORM PULSAR-ENTER
+                       END-IF
+                       MOVE 0 TO MAXIMO-REGISTROS
+                   END-IF
+               END-IF.
 
            PERFORM MUESTRA-CAMPOS.
+           MOVE CLIENTE TO WS-CLIENTE-ANTERIOR.
+           MOVE CUENTA TO WS-CUENTA-ANTERIOR.
            PERFORM LEE-SIGUIENTE-REGISTRO.
 
       ******************************************************************
                MUESTRA-CAMPOS.
 
-                   IF MAXIMO-REGISTROS = 7
-                   PERFORM PULSAR-ENTER.
+           PERFORM VALIDAR-REGISTRO.
 
-           MOVE SUCURSAL TO MUESTRA-SUCURSAL.
-           MOVE CUENTA TO MUESTRA-CUENTA.
-           MOVE DIGITO TO MUESTRA-DIGITO.
-           MOVE FECHA TO MUESTRA-FECHA.
-           MOVE OPERACION TO MUESTRA-OPERACION.
-           MOVE IMPORTE TO MUESTRA-IMPORTE.
+           IF WS-REGISTRO-VALIDO = "N"
+               PERFORM ESCRIBIR-EXCEPCION
+           ELSE
+               MOVE SUCURSAL TO MUESTRA-SUCURSAL
+               MOVE CUENTA TO MUESTRA-CUENTA
+               MOVE DIGITO TO MUESTRA-DIGITO
+               MOVE FECHA TO MUESTRA-FECHA
+               MOVE OPERACION TO MUESTRA-OPERACION
+               MOVE IMPORTE TO MUESTRA-IMPORTE
+               MOVE CANAL TO MUESTRA-CANAL
 
+               MOVE PRESENTACION TO WS-LINEA-SALIDA
+               PERFORM IMPRIMIR-LINEA
 
+      *REQUEST 004: SE ACUMULA EL IMPORTE DEL MOVIMIENTO
+               ADD WS-IMPORTE-NUM TO WS-SUBTOTAL-CUENTA
+                                      WS-TOTAL-GENERAL
+           END-IF.
 
-           DISPLAY PRESENTACION.
            ADD 1 TO MAXIMO-REGISTROS.
 
       ******************************************************************
+      *REQUEST 006: IMPORTE DEBE SER NUMERICO-EDITABLE Y DIGITO PLAUSIBLE
+               VALIDAR-REGISTRO.
+           MOVE "S" TO WS-REGISTRO-VALIDO.
+           MOVE 0 TO WS-IMPORTE-NUM.
+           IF FUNCTION TEST-NUMVAL(IMPORTE) NOT = 0
+               MOVE "N" TO WS-REGISTRO-VALIDO
+           ELSE
+               MOVE FUNCTION NUMVAL(IMPORTE) TO WS-IMPORTE-NUM
+           END-IF.
+           IF DIGITO NOT NUMERIC
+               MOVE "N" TO WS-REGISTRO-VALIDO
+           END-IF.
+
+      ******************************************************************
+               ESCRIBIR-EXCEPCION.
+           MOVE CLIENTE TO EXC-CLIENTE.
+           MOVE CUENTA TO EXC-CUENTA.
+           MOVE FECHA TO EXC-FECHA.
+           MOVE IMPORTE TO EXC-IMPORTE.
+           MOVE DIGITO TO EXC-DIGITO.
+           MOVE "IMPORTE O DIGITO INVALIDO" TO EXC-MOTIVO.
+           WRITE EXCEPCION-REGISTRO FROM LINEA-EXCEPCION.
+           DISPLAY LINEA-EXCEPCION.
+
+      ******************************************************************
+      *REQUEST 003: CADA LINEA DEL LISTADO VA A PANTALLA Y AL ARCHIVO
+               IMPRIMIR-LINEA.
+           DISPLAY WS-LINEA-SALIDA.
+           WRITE REPORTE-REGISTRO FROM WS-LINEA-SALIDA.
+
+      ******************************************************************
+      *REQUEST 004: SUBTOTAL POR CUENTA Y TOTAL GENERAL
+               MOSTRAR-SUBTOTAL-CUENTA.
+           MOVE WS-CUENTA-ANTERIOR TO SUBTOTAL-CUENTA-ED.
+           MOVE WS-SUBTOTAL-CUENTA TO SUBTOTAL-IMPORTE-ED.
+           MOVE LINEA-SUBTOTAL TO WS-LINEA-SALIDA.
+           PERFORM IMPRIMIR-LINEA.
+           MOVE 0 TO WS-SUBTOTAL-CUENTA.
+
+               MOSTRAR-TOTAL-GENERAL.
+           MOVE WS-TOTAL-GENERAL TO TOTAL-IMPORTE-ED.
+           MOVE LINEA-TOTAL-GENERAL TO WS-LINEA-SALIDA.
+           PERFORM IMPRIMIR-LINEA.
+
+      ******************************************************************
+      *REQUEST 001: SE SALTEAN LOS REGISTROS QUE NO SEAN DEL CANAL PEDIDO
                LEE-SIGUIENTE-REGISTRO.
-           READ MOVIMIENTOS-ARCHIVO NEXT RECORD
-           AT END
-           MOVE "0" TO FIN-DEL-ARCHIVO.
+           MOVE "N" TO WS-SIGUE-FILTRANDO.
+           PERFORM UNTIL WS-SIGUE-FILTRANDO = "S"
+               READ ARCHIVO-ORDENADO NEXT RECORD
+                   AT END
+                       MOVE "0" TO FIN-DEL-ARCHIVO
+                       MOVE "S" TO WS-SIGUE-FILTRANDO
+                   NOT AT END
+      *REQUEST 005: LA FECHA DEL REGISTRO SE CONVIERTE A AAAAMMDD PARA
+      *COMPARAR CRONOLOGICAMENTE CONTRA EL RANGO PEDIDO
+                       MOVE FECHA TO WS-FECHA-CONV-ENTRADA
+                       PERFORM CONVERTIR-FECHA-AAAAMMDD
+                       MOVE WS-FECHA-CONV-SALIDA
+                           TO WS-FECHA-REGISTRO-ORD
+                       IF (WS-CANAL-FILTRO = SPACES
+                               OR CANAL = WS-CANAL-FILTRO)
+                           AND (WS-FECHA-DESDE-ORD = SPACES
+                               OR WS-FECHA-REGISTRO-ORD
+                                   NOT < WS-FECHA-DESDE-ORD)
+                           AND (WS-FECHA-HASTA-ORD = SPACES
+                               OR WS-FECHA-REGISTRO-ORD
+                                   NOT > WS-FECHA-HASTA-ORD)
+                           MOVE "S" TO WS-SIGUE-FILTRANDO
+                       END-IF
+               END-READ
+           END-PERFORM.
 
            PULSAR-ENTER.
            DISPLAY
